@@ -5,13 +5,51 @@
       * DESCRIPTION: PAYROLL ENGINE WITH EXACT DECIMAL PRECISION       *
       *              PROCESSES EMPLOYEE PAYROLL DATA AND CALCULATES    *
       *              GROSS PAY, FEDERAL TAX, STATE TAX, AND NET PAY    *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      *   2026-01-12  DL  ADDED FILING STATUS AND GRADUATED FEDERAL    *
+      *                   WITHHOLDING BRACKETS (WAS FLAT 15% RATE).    *
+      *   2026-01-15  DL  ADDED A STATE-RATE LOOKUP TABLE (STTAXTB)    *
+      *                   KEYED BY WS-TAX-CODE SO STATE WITHHOLDING    *
+      *                   VARIES BY STATE (WAS ONE FLAT RATE FOR       *
+      *                   EVERY EMPLOYEE).                             *
+      *   2026-01-19  DL  ADDED PAY-TYPE FLAG SO SALARIED EMPLOYEES    *
+      *                   NO LONGER HAVE TO BE FAKED INTO AN HOURS     *
+      *                   AND RATE PAIR.                               *
+      *   2026-01-26  DL  SPLIT HOURLY GROSS PAY INTO REGULAR AND      *
+      *                   FLSA OVERTIME (1.5X OVER 40 HOURS).          *
+      *   2026-02-02  DL  VALIDATE-INPUT NOW CARRIES A SPECIFIC        *
+      *                   REASON CODE PER FAILURE; REJECTS ARE WRITTEN *
+      *                   TO A DEDICATED EXCEPTION FILE INSTEAD OF     *
+      *                   BEING MIXED INTO THE NORMAL OUTPUT REPORT.   *
+      *   2026-02-09  DL  ADDED THE EMPLOYEE MASTER FILE SO YEAR-TO-   *
+      *                   DATE GROSS/FEDERAL/STATE TOTALS PERSIST      *
+      *                   ACROSS RUNS INSTEAD OF BEING RECOMPUTED      *
+      *                   FROM SCRATCH EVERY TIME.                     *
+      *   2026-02-16  DL  ADDED CHECKPOINT/RESTART SUPPORT. RUN WITH   *
+      *                   'RESTART' ON THE COMMAND LINE TO RESUME      *
+      *                   FROM THE LAST CHECKPOINT INSTEAD OF RECORD   *
+      *                   ONE.                                         *
+      *   2026-02-23  DL  REPLACED THE FREE-TEXT SUMMARY LINE WITH A   *
+      *                   MACHINE-READABLE BATCH HEADER/TRAILER PAIR   *
+      *                   CARRYING BATCH ID AND CONTROL TOTALS FOR GL  *
+      *                   RECONCILIATION.                              *
+      *   2026-03-02  DL  ADDED A NACHA-STYLE ACH DIRECT-DEPOSIT FILE  *
+      *                   (data/ach.dat), FED FROM THE SAME PER-      *
+      *                   EMPLOYEE FIGURES WRITTEN TO THE OUTPUT       *
+      *                   REPORT, SO NET PAY CAN GO STRAIGHT TO THE   *
+      *                   BANK INSTEAD OF BEING RE-KEYED BY HAND.      *
+      *   2026-03-09  DL  VALIDATE-INPUT NOW REJECTS (BAD-PAYTYPE) A   *
+      *                   NON-BLANK WS-PAY-TYPE THAT IS NEITHER H NOR  *
+      *                   S, THE SAME TREATMENT BLANK-VS-GARBAGE       *
+      *                   ALREADY GOT FOR FILING STATUS AND TAX CODE.  *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL.
        AUTHOR. LEDGER-DE-MAIN-SYSTEM.
        DATE-WRITTEN. 2025-12-05.
        DATE-COMPILED.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -23,108 +61,553 @@
                ASSIGN TO "data/output.rpt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "data/exceptions.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "data/empmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-EMPLOYEE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT RESTART-FILE
+               ASSIGN TO "data/restart.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT RESTART-TEMP-FILE
+               ASSIGN TO "data/restart.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-TEMP-STATUS.
+           SELECT ACH-FILE
+               ASSIGN TO "data/ach.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01  INPUT-RECORD                PIC X(23).
-      
+       01  INPUT-RECORD                PIC X(61).
+
        FD  OUTPUT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01  OUTPUT-RECORD               PIC X(60).
-      
+       01  OUTPUT-RECORD               PIC X(86).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXCEPTION-RECORD            PIC X(30).
+
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPMAST.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RESTART-RECORD              PIC X(102).
+
+      * RESTART-TEMP-FILE IS WHERE A NEW CHECKPOINT IS WRITTEN BEFORE *
+      * CBL_RENAME_FILE ATOMICALLY SWAPS IT OVER data/restart.ctl, SO *
+      * AN ABEND MID-WRITE LEAVES THE PRIOR CHECKPOINT INTACT RATHER  *
+      * THAN A TRUNCATED, UNREADABLE CONTROL FILE.                    *
+       FD  RESTART-TEMP-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RESTART-TEMP-RECORD         PIC X(102).
+
+       FD  ACH-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ACH-RECORD                  PIC X(94).
+
        WORKING-STORAGE SECTION.
        01  WS-INPUT-RECORD.
            05  WS-EMPLOYEE-ID          PIC X(10).
            05  WS-HOURS-WORKED         PIC 999V99.
            05  WS-HOURLY-RATE          PIC 9999V99.
            05  WS-TAX-CODE             PIC XX.
-      
+           05  WS-FILING-STATUS        PIC X.
+               88  WS-FS-SINGLE             VALUE '1'.
+               88  WS-FS-MARRIED            VALUE '2'.
+               88  WS-FS-HEAD-OF-HOUSEHOLD  VALUE '3'.
+           05  WS-PAY-TYPE             PIC X.
+               88  WS-PAY-TYPE-HOURLY       VALUE 'H'.
+               88  WS-PAY-TYPE-SALARY       VALUE 'S'.
+           05  WS-PERIOD-SALARY        PIC 9(8)V99.
+           05  WS-BANK-ROUTING         PIC X(08).
+           05  WS-BANK-CHECK-DIGIT     PIC X(01).
+           05  WS-BANK-ACCOUNT         PIC X(17).
+
        01  WS-CALCULATED-VALUES.
            05  WS-GROSS-PAY            PIC 9(8)V99.
+           05  WS-REGULAR-PAY          PIC 9(8)V99.
+           05  WS-OVERTIME-PAY         PIC 9(8)V99.
            05  WS-FEDERAL-TAX          PIC 9(8)V99.
            05  WS-STATE-TAX            PIC 9(8)V99.
            05  WS-NET-PAY              PIC 9(8)V99.
-      
-       01  WS-TAX-RATES.
-           05  WS-FEDERAL-RATE         PIC V99 VALUE 0.15.
-           05  WS-STATE-RATE           PIC V99 VALUE 0.05.
-      
+
+       01  WS-OVERTIME-CONSTANTS.
+           05  WS-STANDARD-HOURS       PIC 999V99 VALUE 40.00.
+           05  WS-OVERTIME-MULTIPLIER  PIC 9V99   VALUE 1.50.
+
+           COPY FEDTAXTB.
+           COPY STTAXTB.
+
        01  WS-COUNTERS.
            05  WS-RECORDS-PROCESSED    PIC 9(5) VALUE 0.
            05  WS-RECORDS-ERROR        PIC 9(5) VALUE 0.
+           05  WS-RECORDS-READ         PIC 9(5) VALUE 0.
+           05  WS-SKIP-COUNTER         PIC 9(5) VALUE 0.
+
+       01  WS-RUN-DATE                 PIC 9(8) VALUE 0.
+
+       01  WS-BATCH-ID                 PIC X(9) VALUE SPACES.
+
+       01  WS-BATCH-TOTALS.
+           05  WS-TOTAL-GROSS-PAY      PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-FEDERAL-TAX    PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-STATE-TAX      PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-NET-PAY        PIC 9(10)V99 VALUE 0.
+
+       01  WS-RESTART-OPTION           PIC X(7) VALUE SPACES.
+           88  WS-RESTART-REQUESTED        VALUE 'RESTART'.
+
+      ******************************************************************
+      * A CHECKPOINT IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS   *
+      * READ (NOT JUST SUCCESSFULLY PROCESSED ONES, SO A RUN OF ALL    *
+      * REJECTS STILL ADVANCES THE CHECKPOINT). THE INTERVAL IS 1 SO   *
+      * A RESTART NEVER REPLAYS A RECORD THAT WAS ALREADY FULLY        *
+      * PROCESSED - THE OUTPUT/ACH/MASTER WRITES ARE NOT IDEMPOTENT,   *
+      * SO ANY WIDER INTERVAL RISKS A DUPLICATE BANK CREDIT AND A      *
+      * DOUBLE-COUNTED YTD MASTER ON RESTART.                          *
+      ******************************************************************
+       01  WS-CHECKPOINT-CONSTANTS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 1.
+
+       01  WS-CHECKPOINT-DIVIDE-WORK.
+           05  WS-CKPT-QUOTIENT        PIC 9(5).
+           05  WS-CKPT-REMAINDER       PIC 9(5).
+
+       01  WS-CHECKPOINT-RECORD-FORMATTED.
+           05  WS-CKPT-RECORDS-READ    PIC 9(5).
+           05  WS-CKPT-RECORDS-PROCESSED PIC 9(5).
+           05  WS-CKPT-RECORDS-ERROR   PIC 9(5).
+           05  WS-CKPT-LAST-EMPLOYEE-ID PIC X(10).
+           05  WS-CKPT-BATCH-ID        PIC X(09).
+           05  WS-CKPT-TOTAL-GROSS-PAY PIC 9(10)V99.
+           05  WS-CKPT-TOTAL-FEDERAL-TAX PIC 9(10)V99.
+           05  WS-CKPT-TOTAL-STATE-TAX PIC 9(10)V99.
+           05  WS-CKPT-TOTAL-NET-PAY   PIC 9(10)V99.
+           05  WS-CKPT-ACH-ENTRY-COUNT PIC 9(6).
+           05  WS-CKPT-ACH-TOTAL-CREDIT PIC 9(12)V99.
       
        01  WS-FLAGS.
            05  WS-EOF-FLAG             PIC X VALUE 'N'.
            05  WS-VALID-FLAG           PIC X VALUE 'Y'.
-      
+           05  WS-MASTER-FOUND-FLAG    PIC X VALUE 'N'.
+           05  WS-CHECKPOINT-FOUND-FLAG PIC X VALUE 'N'.
+               88  WS-CHECKPOINT-WAS-FOUND  VALUE 'Y'.
+           05  WS-RUN-ALREADY-COMPLETE PIC X VALUE 'N'.
+               88  WS-RUN-IS-ALREADY-COMPLETE VALUE 'Y'.
+
+       01  WS-VALIDATION-REASON        PIC X(12) VALUE SPACES.
+           88  WS-REASON-MISSING-ID        VALUE 'MISSING-ID'.
+           88  WS-REASON-BAD-HOURS         VALUE 'BAD-HOURS'.
+           88  WS-REASON-BAD-RATE          VALUE 'BAD-RATE'.
+           88  WS-REASON-BAD-SALARY        VALUE 'BAD-SALARY'.
+           88  WS-REASON-BAD-FILING        VALUE 'BAD-FILING'.
+           88  WS-REASON-BAD-TAXCODE       VALUE 'BAD-TAXCODE'.
+           88  WS-REASON-BAD-PAYTYPE       VALUE 'BAD-PAYTYPE'.
+
        01  WS-FILE-STATUS.
            05  WS-INPUT-STATUS         PIC XX.
            05  WS-OUTPUT-STATUS        PIC XX.
-      
+           05  WS-EXCEPTION-STATUS     PIC XX.
+           05  WS-MASTER-STATUS        PIC XX.
+           05  WS-RESTART-STATUS       PIC XX.
+           05  WS-RESTART-TEMP-STATUS  PIC XX.
+           05  WS-ACH-STATUS           PIC XX.
+
        01  WS-OUTPUT-RECORD-FORMATTED.
+           05  WS-OUT-RECORD-TYPE      PIC X(02) VALUE 'DT'.
            05  WS-OUT-EMPLOYEE-ID      PIC X(10).
            05  WS-OUT-GROSS-PAY        PIC 9(10)V99.
+           05  WS-OUT-REGULAR-PAY      PIC 9(10)V99.
+           05  WS-OUT-OVERTIME-PAY     PIC 9(10)V99.
            05  WS-OUT-FEDERAL-TAX      PIC 9(10)V99.
            05  WS-OUT-STATE-TAX        PIC 9(10)V99.
            05  WS-OUT-NET-PAY          PIC 9(10)V99.
            05  WS-OUT-STATUS           PIC XX.
-      
-       01  WS-SUMMARY-LINE             PIC X(60).
+
+       01  WS-EXCEPTION-RECORD-FORMATTED.
+           05  WS-EXC-EMPLOYEE-ID      PIC X(10).
+           05  WS-EXC-REASON-CODE      PIC X(12).
+           05  WS-EXC-STATUS           PIC XX.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+
+       01  WS-BATCH-HEADER-RECORD-FORMATTED.
+           05  WS-HDR-RECORD-TYPE      PIC X(02) VALUE 'BH'.
+           05  WS-HDR-BATCH-ID         PIC X(09).
+           05  WS-HDR-RUN-DATE         PIC 9(08).
+           05  FILLER                  PIC X(67) VALUE SPACES.
+
+       01  WS-BATCH-TRAILER-RECORD-FORMATTED.
+           05  WS-TRL-RECORD-TYPE      PIC X(02) VALUE 'BT'.
+           05  WS-TRL-BATCH-ID         PIC X(09).
+           05  WS-TRL-RECORD-COUNT     PIC 9(05).
+           05  WS-TRL-ERROR-COUNT      PIC 9(05).
+           05  WS-TRL-TOTAL-GROSS-PAY   PIC 9(10)V99.
+           05  WS-TRL-TOTAL-FEDERAL-TAX PIC 9(10)V99.
+           05  WS-TRL-TOTAL-STATE-TAX   PIC 9(10)V99.
+           05  WS-TRL-TOTAL-NET-PAY     PIC 9(10)V99.
+           05  FILLER                  PIC X(17) VALUE SPACES.
+
+       01  WS-ACH-CONSTANTS.
+           05  WS-ACH-COMPANY-ID       PIC X(10) VALUE '9999999999'.
+           05  WS-ACH-COMPANY-NAME     PIC X(16) VALUE 'LEDGER-DE-MAIN'.
+           05  WS-ACH-ORIGIN-NAME      PIC X(23)
+               VALUE 'LEDGER-DE-MAIN SYSTEM'.
+
+       01  WS-ACH-TOTALS.
+           05  WS-ACH-ENTRY-COUNT      PIC 9(06) VALUE 0.
+           05  WS-ACH-TOTAL-CREDIT     PIC 9(12)V99 VALUE 0.
+
+      * NACHA-STYLE DIRECT-DEPOSIT FILE RECORD LAYOUTS. EACH IS A     *
+      * FIXED 94-BYTE RECORD, AS IN A REAL ACH FILE. THE RECEIVING    *
+      * DFI/CHECK DIGIT/ACCOUNT NUMBER ON THE ENTRY DETAIL RECORD ARE *
+      * CARRIED ON WS-INPUT-RECORD (WS-BANK-ROUTING/WS-BANK-CHECK-    *
+      * DIGIT/WS-BANK-ACCOUNT) AND MOVED IN BY WRITE-ACH-ENTRY. A     *
+      * LEGACY RECORD WRITTEN BEFORE THESE FIELDS EXISTED LEAVES THEM *
+      * BLANK; WRITE-OUTPUT-RECORD SKIPS WRITE-ACH-ENTRY ENTIRELY FOR *
+      * THOSE RECORDS RATHER THAN LETTING A BLANK RECEIVING DFI/      *
+      * ACCOUNT NUMBER INTO THE BATCH.                                *
+       01  WS-ACH-FILE-HEADER-FORMATTED.
+           05  WS-ACH-FH-RECORD-TYPE   PIC X(01) VALUE '1'.
+           05  WS-ACH-FH-PRIORITY-CODE PIC X(02) VALUE '01'.
+           05  WS-ACH-FH-IMMED-DEST    PIC X(10) VALUE SPACES.
+           05  WS-ACH-FH-IMMED-ORIGIN  PIC X(10) VALUE SPACES.
+           05  WS-ACH-FH-CREATION-DATE PIC 9(06).
+           05  WS-ACH-FH-CREATION-TIME PIC 9(04) VALUE 0.
+           05  WS-ACH-FH-FILE-ID-MOD   PIC X(01) VALUE 'A'.
+           05  WS-ACH-FH-RECORD-SIZE   PIC X(03) VALUE '094'.
+           05  WS-ACH-FH-BLOCKING      PIC X(02) VALUE '10'.
+           05  WS-ACH-FH-FORMAT-CODE   PIC X(01) VALUE '1'.
+           05  WS-ACH-FH-DEST-NAME     PIC X(23) VALUE SPACES.
+           05  WS-ACH-FH-ORIGIN-NAME   PIC X(23).
+           05  WS-ACH-FH-REFERENCE     PIC X(08) VALUE SPACES.
+
+       01  WS-ACH-BATCH-HEADER-FORMATTED.
+           05  WS-ACH-BH-RECORD-TYPE   PIC X(01) VALUE '5'.
+           05  WS-ACH-BH-SVC-CLASS     PIC X(03) VALUE '200'.
+           05  WS-ACH-BH-COMPANY-NAME  PIC X(16).
+           05  WS-ACH-BH-COMPANY-DISC  PIC X(20) VALUE SPACES.
+           05  WS-ACH-BH-COMPANY-ID    PIC X(10).
+           05  WS-ACH-BH-SEC-CODE      PIC X(03) VALUE 'PPD'.
+           05  WS-ACH-BH-ENTRY-DESC    PIC X(10) VALUE 'PAYROLL'.
+           05  WS-ACH-BH-DESC-DATE     PIC X(06) VALUE SPACES.
+           05  WS-ACH-BH-EFFECTIVE-DT  PIC 9(06).
+           05  WS-ACH-BH-SETTLE-DATE   PIC X(03) VALUE SPACES.
+           05  WS-ACH-BH-ORIG-STATUS   PIC X(01) VALUE '1'.
+           05  WS-ACH-BH-ORIG-DFI      PIC X(08) VALUE SPACES.
+           05  WS-ACH-BH-BATCH-NUMBER  PIC 9(07) VALUE 1.
+
+       01  WS-ACH-ENTRY-DETAIL-FORMATTED.
+           05  WS-ACH-ED-RECORD-TYPE   PIC X(01) VALUE '6'.
+           05  WS-ACH-ED-TRANS-CODE    PIC X(02) VALUE '22'.
+           05  WS-ACH-ED-RECEIVING-DFI PIC X(08) VALUE SPACES.
+           05  WS-ACH-ED-CHECK-DIGIT   PIC X(01) VALUE SPACES.
+           05  WS-ACH-ED-DFI-ACCT-NUM  PIC X(17) VALUE SPACES.
+           05  WS-ACH-ED-AMOUNT        PIC 9(08)V99.
+           05  WS-ACH-ED-INDIVIDUAL-ID PIC X(15).
+           05  WS-ACH-ED-INDIVIDUAL-NM PIC X(22) VALUE SPACES.
+           05  WS-ACH-ED-DISC-DATA     PIC X(02) VALUE SPACES.
+           05  WS-ACH-ED-ADDENDA-IND   PIC X(01) VALUE '0'.
+           05  WS-ACH-ED-TRACE-NUMBER  PIC X(15) VALUE SPACES.
+
+       01  WS-ACH-BATCH-CONTROL-FORMATTED.
+           05  WS-ACH-BC-RECORD-TYPE   PIC X(01) VALUE '8'.
+           05  WS-ACH-BC-SVC-CLASS     PIC X(03) VALUE '200'.
+           05  WS-ACH-BC-ENTRY-COUNT   PIC 9(06).
+           05  WS-ACH-BC-ENTRY-HASH    PIC 9(10) VALUE 0.
+           05  WS-ACH-BC-TOTAL-DEBIT   PIC 9(12)V99 VALUE 0.
+           05  WS-ACH-BC-TOTAL-CREDIT  PIC 9(12)V99.
+           05  WS-ACH-BC-COMPANY-ID    PIC X(10).
+           05  FILLER                  PIC X(21) VALUE SPACES.
+           05  WS-ACH-BC-ORIG-DFI      PIC X(08) VALUE SPACES.
+           05  WS-ACH-BC-BATCH-NUMBER  PIC 9(07) VALUE 1.
+
+       01  WS-ACH-FILE-CONTROL-FORMATTED.
+           05  WS-ACH-FC-RECORD-TYPE   PIC X(01) VALUE '9'.
+           05  WS-ACH-FC-BATCH-COUNT   PIC 9(06) VALUE 1.
+           05  WS-ACH-FC-BLOCK-COUNT   PIC 9(06) VALUE 1.
+           05  WS-ACH-FC-ENTRY-COUNT   PIC 9(08).
+           05  WS-ACH-FC-ENTRY-HASH    PIC 9(10) VALUE 0.
+           05  WS-ACH-FC-TOTAL-DEBIT   PIC 9(12)V99 VALUE 0.
+           05  WS-ACH-FC-TOTAL-CREDIT  PIC 9(12)V99.
+           05  FILLER                  PIC X(35) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           ACCEPT WS-RESTART-OPTION FROM COMMAND-LINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING 'B' WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-BATCH-ID
+           END-STRING.
            PERFORM OPEN-FILES.
+           IF WS-RESTART-REQUESTED
+               PERFORM RESTORE-CHECKPOINT
+               IF WS-CHECKPOINT-WAS-FOUND
+                   PERFORM SKIP-TO-CHECKPOINT
+               ELSE
+                   PERFORM WRITE-BATCH-HEADER
+                   PERFORM WRITE-ACH-HEADERS
+               END-IF
+           ELSE
+               PERFORM WRITE-BATCH-HEADER
+               PERFORM WRITE-ACH-HEADERS
+           END-IF.
+      * THE READ BELOW IS THE ONLY RELIABLE WAY TO TELL WHETHER A     *
+      * RESTORED CHECKPOINT ALREADY COVERED THE WHOLE INPUT FILE -    *
+      * SKIP-TO-CHECKPOINT'S OWN READS NEVER GO PAST THE CHECKPOINT'S *
+      * RECORD COUNT, SO THEY CANNOT BY THEMSELVES TRIP AT END WHEN   *
+      * THAT COUNT EXACTLY EQUALS THE FILE'S LENGTH.                  *
            PERFORM READ-NEXT-RECORD.
-           PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               PERFORM PROCESS-RECORD
-               PERFORM READ-NEXT-RECORD
-           END-PERFORM.
-           PERFORM WRITE-SUMMARY.
+           IF WS-EOF-FLAG = 'Y' AND WS-RESTART-REQUESTED
+                   AND WS-CHECKPOINT-WAS-FOUND
+               MOVE 'Y' TO WS-RUN-ALREADY-COMPLETE
+           END-IF.
+           IF WS-RUN-IS-ALREADY-COMPLETE
+               DISPLAY 'PAYROLL: RESTART CHECKPOINT IS ALREADY AT '
+               DISPLAY 'END OF INPUT - PRIOR RUN ALREADY COMPLETED, '
+               DISPLAY 'NOTHING TO PROCESS.'
+           ELSE
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   PERFORM PROCESS-RECORD
+                   PERFORM READ-NEXT-RECORD
+               END-PERFORM
+               PERFORM WRITE-BATCH-TRAILER
+               PERFORM WRITE-ACH-TRAILERS
+           END-IF.
            PERFORM CLOSE-FILES.
            STOP RUN.
-      
+
       ******************************************************************
-      * OPEN-FILES: OPENS INPUT AND OUTPUT FILES                      *
+      * OPEN-FILES: OPENS INPUT AND OUTPUT FILES. ON A RESTART RUN     *
+      * THE OUTPUT/EXCEPTION/ACH FILES ARE EXTENDED RATHER THAN        *
+      * RECREATED SO RECORDS WRITTEN BEFORE THE CHECKPOINT SURVIVE.    *
       ******************************************************************
        OPEN-FILES.
            OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE.
-      
+           IF WS-RESTART-REQUESTED
+               PERFORM OPEN-OUTPUT-FILES-FOR-RESTART
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT ACH-FILE
+           END-IF.
+           PERFORM OPEN-EMPLOYEE-MASTER.
+
+      ******************************************************************
+      * OPEN-OUTPUT-FILES-FOR-RESTART: EXTENDS THE OUTPUT, EXCEPTION,  *
+      * AND ACH FILES SO A RESUMED RUN APPENDS TO WHAT A PRIOR RUN     *
+      * ALREADY WROTE INSTEAD OF TRUNCATING IT. IF ONE OF THESE FILES  *
+      * DOES NOT YET EXIST (STATUS '35'), IT IS CREATED LIKE A NORMAL  *
+      * FIRST RUN.                                                     *
+      ******************************************************************
+       OPEN-OUTPUT-FILES-FOR-RESTART.
+           OPEN EXTEND OUTPUT-FILE.
+           IF WS-OUTPUT-STATUS = '35'
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCEPTION-STATUS = '35'
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           OPEN EXTEND ACH-FILE.
+           IF WS-ACH-STATUS = '35'
+               OPEN OUTPUT ACH-FILE
+           END-IF.
+
+      ******************************************************************
+      * OPEN-EMPLOYEE-MASTER: OPENS THE YTD MASTER FOR UPDATE. THE     *
+      * FIRST RUN OF THE YEAR FINDS NO EXISTING FILE (STATUS '35'),    *
+      * SO ONE IS CREATED EMPTY AND THEN REOPENED FOR I-O.             *
+      ******************************************************************
+       OPEN-EMPLOYEE-MASTER.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
       ******************************************************************
       * CLOSE-FILES: CLOSES INPUT AND OUTPUT FILES                    *
       ******************************************************************
        CLOSE-FILES.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE ACH-FILE.
       
       ******************************************************************
       * READ-NEXT-RECORD: READS NEXT RECORD FROM INPUT FILE           *
-      * SETS EOF FLAG WHEN END OF FILE IS REACHED                     *
+      * SETS EOF FLAG WHEN END OF FILE IS REACHED.                     *
       ******************************************************************
        READ-NEXT-RECORD.
            READ INPUT-FILE INTO WS-INPUT-RECORD
                AT END
                    MOVE 'Y' TO WS-EOF-FLAG
            END-READ.
+           IF WS-EOF-FLAG NOT = 'Y'
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+      ******************************************************************
+      * WRITE-CHECKPOINT: RECORDS THE CURRENT READ/PROCESSED/ERROR     *
+      * COUNTS, THE LAST EMPLOYEE ID SEEN, THE ORIGINAL RUN'S BATCH    *
+      * ID, AND THE RUNNING BATCH/ACH TOTALS TO THE RESTART CONTROL    *
+      * FILE, SO A RESUMED RUN'S HEADER, TRAILER, AND ACH CONTROL      *
+      * RECORDS REFLECT THE WHOLE BATCH, NOT JUST THE PART PROCESSED   *
+      * AFTER THE RESTART. THE FILE IS REWRITTEN FROM SCRATCH EACH     *
+      * TIME SO IT ALWAYS HOLDS ONLY THE MOST RECENT CHECKPOINT.       *
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO WS-CKPT-RECORDS-READ.
+           MOVE WS-RECORDS-PROCESSED TO WS-CKPT-RECORDS-PROCESSED.
+           MOVE WS-RECORDS-ERROR TO WS-CKPT-RECORDS-ERROR.
+           MOVE WS-EMPLOYEE-ID TO WS-CKPT-LAST-EMPLOYEE-ID.
+           MOVE WS-BATCH-ID TO WS-CKPT-BATCH-ID.
+           MOVE WS-TOTAL-GROSS-PAY TO WS-CKPT-TOTAL-GROSS-PAY.
+           MOVE WS-TOTAL-FEDERAL-TAX TO WS-CKPT-TOTAL-FEDERAL-TAX.
+           MOVE WS-TOTAL-STATE-TAX TO WS-CKPT-TOTAL-STATE-TAX.
+           MOVE WS-TOTAL-NET-PAY TO WS-CKPT-TOTAL-NET-PAY.
+           MOVE WS-ACH-ENTRY-COUNT TO WS-CKPT-ACH-ENTRY-COUNT.
+           MOVE WS-ACH-TOTAL-CREDIT TO WS-CKPT-ACH-TOTAL-CREDIT.
+           OPEN OUTPUT RESTART-TEMP-FILE.
+           WRITE RESTART-TEMP-RECORD
+               FROM WS-CHECKPOINT-RECORD-FORMATTED.
+           CLOSE RESTART-TEMP-FILE.
+           CALL 'CBL_RENAME_FILE' USING 'data/restart.tmp'
+                                        'data/restart.ctl'
+               ON EXCEPTION
+                   DISPLAY 'PAYROLL: WARNING - CHECKPOINT RENAME '
+                   DISPLAY 'FAILED, data/restart.ctl MAY BE STALE.'
+           END-CALL.
+
+      ******************************************************************
+      * RESTORE-CHECKPOINT: READS THE LAST CHECKPOINT FROM THE RESTART *
+      * CONTROL FILE SO MAIN-LOGIC KNOWS HOW MANY INPUT RECORDS TO     *
+      * SKIP AND REESTABLISHES THE ORIGINAL RUN'S BATCH ID AND THE     *
+      * BATCH/ACH RUNNING TOTALS BEFORE RESUMING NORMAL PROCESSING, SO *
+      * THE TRAILER WRITTEN AT END OF THE RESUMED RUN STILL CARRIES    *
+      * THE SAME BATCH ID AS THE HEADER ALREADY SITTING IN output.rpt, *
+      * EVEN IF THE RESTART HAPPENS ON A LATER CALENDAR DATE. A        *
+      * MISSING CONTROL FILE (STATUS '35') IS TREATED THE SAME AS AN   *
+      * EMPTY ONE, MIRRORING THE OPEN-EMPLOYEE-MASTER CONVENTION FOR   *
+      * A FIRST-TIME FILE. WS-CHECKPOINT-FOUND-FLAG TELLS MAIN-LOGIC   *
+      * WHETHER A REAL CHECKPOINT WAS RESTORED, SO A RESTART RUN GIVEN *
+      * BY MISTAKE AGAINST A MISSING OR EMPTY CONTROL FILE IS TREATED  *
+      * AS A GENUINE FIRST RUN (HEADERS STILL GET WRITTEN) RATHER THAN *
+      * BLINDLY TRUSTING THE COMMAND-LINE FLAG.                        *
+      ******************************************************************
+       RESTORE-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-FOUND-FLAG.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = '35'
+               PERFORM ZERO-CHECKPOINT-FIELDS
+           ELSE
+               READ RESTART-FILE INTO WS-CHECKPOINT-RECORD-FORMATTED
+                   AT END
+                       PERFORM ZERO-CHECKPOINT-FIELDS
+                   NOT AT END
+                       MOVE 'Y' TO WS-CHECKPOINT-FOUND-FLAG
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+           MOVE WS-CKPT-RECORDS-READ TO WS-RECORDS-READ.
+           MOVE WS-CKPT-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED.
+           MOVE WS-CKPT-RECORDS-ERROR TO WS-RECORDS-ERROR.
+           MOVE WS-CKPT-BATCH-ID TO WS-BATCH-ID.
+           MOVE WS-CKPT-TOTAL-GROSS-PAY TO WS-TOTAL-GROSS-PAY.
+           MOVE WS-CKPT-TOTAL-FEDERAL-TAX TO WS-TOTAL-FEDERAL-TAX.
+           MOVE WS-CKPT-TOTAL-STATE-TAX TO WS-TOTAL-STATE-TAX.
+           MOVE WS-CKPT-TOTAL-NET-PAY TO WS-TOTAL-NET-PAY.
+           MOVE WS-CKPT-ACH-ENTRY-COUNT TO WS-ACH-ENTRY-COUNT.
+           MOVE WS-CKPT-ACH-TOTAL-CREDIT TO WS-ACH-TOTAL-CREDIT.
+
+      ******************************************************************
+      * ZERO-CHECKPOINT-FIELDS: DEFAULTS THE CHECKPOINT FIELDS TO A    *
+      * CLEAN-SLATE STATE WHEN NO PRIOR CHECKPOINT EXISTS TO RESTORE.  *
+      * WS-CKPT-BATCH-ID IS SET TO THE BATCH ID MAIN-LOGIC ALREADY     *
+      * COMPUTED FOR THIS RUN (RATHER THAN ZEROED) SO RESTORE-         *
+      * CHECKPOINT'S UNCONDITIONAL MOVE OF IT BACK TO WS-BATCH-ID IS A *
+      * NO-OP WHEN THIS IS REALLY THE FIRST RUN, NOT A RESTART OF ONE. *
+      ******************************************************************
+       ZERO-CHECKPOINT-FIELDS.
+           MOVE 0 TO WS-CKPT-RECORDS-READ.
+           MOVE 0 TO WS-CKPT-RECORDS-PROCESSED.
+           MOVE 0 TO WS-CKPT-RECORDS-ERROR.
+           MOVE WS-BATCH-ID TO WS-CKPT-BATCH-ID.
+           MOVE 0 TO WS-CKPT-TOTAL-GROSS-PAY.
+           MOVE 0 TO WS-CKPT-TOTAL-FEDERAL-TAX.
+           MOVE 0 TO WS-CKPT-TOTAL-STATE-TAX.
+           MOVE 0 TO WS-CKPT-TOTAL-NET-PAY.
+           MOVE 0 TO WS-CKPT-ACH-ENTRY-COUNT.
+           MOVE 0 TO WS-CKPT-ACH-TOTAL-CREDIT.
+
+      ******************************************************************
+      * SKIP-TO-CHECKPOINT: RE-READS AND DISCARDS THE INPUT RECORDS    *
+      * THAT WERE ALREADY PROCESSED BEFORE THE CHECKPOINT WAS WRITTEN, *
+      * WITHOUT RUNNING THEM BACK THROUGH PROCESS-RECORD.              *
+      ******************************************************************
+       SKIP-TO-CHECKPOINT.
+           PERFORM SKIP-ONE-RECORD
+               VARYING WS-SKIP-COUNTER FROM 1 BY 1
+               UNTIL WS-SKIP-COUNTER > WS-RECORDS-READ.
+
+      ******************************************************************
+      * SKIP-ONE-RECORD: READS AND DISCARDS A SINGLE INPUT RECORD      *
+      * DURING A RESTART SKIP-AHEAD.                                   *
+      ******************************************************************
+       SKIP-ONE-RECORD.
+           READ INPUT-FILE INTO WS-INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
       
       ******************************************************************
       * PROCESS-RECORD: PROCESSES A SINGLE EMPLOYEE RECORD            *
-      * VALIDATES INPUT, CALCULATES PAYROLL, AND WRITES OUTPUT        *
+      * VALIDATES INPUT, CALCULATES PAYROLL, AND WRITES OUTPUT. ONCE   *
+      * THE RECORD IS FULLY PROCESSED (WHETHER ACCEPTED OR REJECTED),  *
+      * A CHECKPOINT IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS   *
+      * READ SO AN ABENDED RUN CAN RESTART WITHOUT REPROCESSING THE    *
+      * WHOLE FILE AND WITHOUT REPLAYING A RECORD A SECOND TIME.       *
       ******************************************************************
        PROCESS-RECORD.
            PERFORM VALIDATE-INPUT.
            IF WS-VALID-FLAG = 'Y'
                PERFORM CALCULATE-PAYROLL
+               PERFORM UPDATE-EMPLOYEE-MASTER
                PERFORM WRITE-OUTPUT-RECORD
                ADD 1 TO WS-RECORDS-PROCESSED
            ELSE
                PERFORM WRITE-ERROR-RECORD
                ADD 1 TO WS-RECORDS-ERROR
            END-IF.
+           IF WS-RECORDS-READ > 0
+               DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
       
       ******************************************************************
       * CALCULATE-PAYROLL: PERFORMS ALL PAYROLL CALCULATIONS          *
@@ -132,68 +615,301 @@
       * USES FIXED-POINT ARITHMETIC WITH BANKER'S ROUNDING             *
       ******************************************************************
        CALCULATE-PAYROLL.
-           COMPUTE WS-GROSS-PAY ROUNDED = 
-               WS-HOURS-WORKED * WS-HOURLY-RATE.
-           COMPUTE WS-FEDERAL-TAX ROUNDED = 
-               WS-GROSS-PAY * WS-FEDERAL-RATE.
-           COMPUTE WS-STATE-TAX ROUNDED = 
-               WS-GROSS-PAY * WS-STATE-RATE.
-           COMPUTE WS-NET-PAY ROUNDED = 
+           PERFORM CALCULATE-GROSS-PAY.
+           PERFORM CALCULATE-FEDERAL-TAX.
+           PERFORM CALCULATE-STATE-TAX.
+           COMPUTE WS-NET-PAY ROUNDED =
                WS-GROSS-PAY - WS-FEDERAL-TAX - WS-STATE-TAX.
-      
+
+      ******************************************************************
+      * CALCULATE-GROSS-PAY: BRANCHES ON WS-PAY-TYPE. SALARIED         *
+      * EMPLOYEES ARE PAID THEIR PERIOD SALARY STRAIGHT THROUGH;       *
+      * HOURLY EMPLOYEES ARE PAID HOURS TIMES RATE. A BLANK PAY TYPE   *
+      * DEFAULTS TO HOURLY FOR BACKWARD COMPATIBILITY WITH RECORDS     *
+      * WRITTEN BEFORE THIS FLAG EXISTED; VALIDATE-INPUT HAS ALREADY   *
+      * REJECTED (BAD-PAYTYPE) ANY NON-BLANK VALUE THAT IS NOT H/S.    *
+      ******************************************************************
+       CALCULATE-GROSS-PAY.
+           IF NOT WS-PAY-TYPE-HOURLY AND NOT WS-PAY-TYPE-SALARY
+               SET WS-PAY-TYPE-HOURLY TO TRUE
+           END-IF.
+           IF WS-PAY-TYPE-SALARY
+               MOVE WS-PERIOD-SALARY TO WS-GROSS-PAY
+               MOVE WS-PERIOD-SALARY TO WS-REGULAR-PAY
+               MOVE 0 TO WS-OVERTIME-PAY
+           ELSE
+               IF WS-HOURS-WORKED > WS-STANDARD-HOURS
+                   COMPUTE WS-REGULAR-PAY ROUNDED =
+                       WS-STANDARD-HOURS * WS-HOURLY-RATE
+                   COMPUTE WS-OVERTIME-PAY ROUNDED =
+                       (WS-HOURS-WORKED - WS-STANDARD-HOURS)
+                           * WS-HOURLY-RATE * WS-OVERTIME-MULTIPLIER
+               ELSE
+                   COMPUTE WS-REGULAR-PAY ROUNDED =
+                       WS-HOURS-WORKED * WS-HOURLY-RATE
+                   MOVE 0 TO WS-OVERTIME-PAY
+               END-IF
+               COMPUTE WS-GROSS-PAY ROUNDED =
+                   WS-REGULAR-PAY + WS-OVERTIME-PAY
+           END-IF.
+
+      ******************************************************************
+      * CALCULATE-FEDERAL-TAX: LOOKS UP THE GRADUATED BRACKET FOR THE  *
+      * EMPLOYEE'S FILING STATUS THAT WS-GROSS-PAY FALLS INTO AND      *
+      * APPLIES THE BRACKET'S BASE TAX PLUS ITS MARGINAL RATE ON THE   *
+      * AMOUNT OVER THE BRACKET'S LOW THRESHOLD. VALIDATE-INPUT HAS    *
+      * ALREADY REJECTED ANY RECORD WITH A GARBAGE FILING STATUS, SO   *
+      * A BLANK (LEGACY, PRE-FILING-STATUS RECORD) IS THE ONLY CASE    *
+      * LEFT TO DEFAULT HERE, TO SINGLE.                               *
+      ******************************************************************
+       CALCULATE-FEDERAL-TAX.
+           MOVE 0 TO WS-FEDERAL-TAX.
+           IF WS-FILING-STATUS = SPACES
+               MOVE '1' TO WS-FILING-STATUS
+           END-IF.
+           PERFORM VARYING WS-FED-IDX FROM 1 BY 1
+                   UNTIL WS-FED-IDX > 15
+               IF WS-FED-STATUS (WS-FED-IDX) = WS-FILING-STATUS
+                  AND WS-GROSS-PAY >= WS-FED-BRACKET-LOW (WS-FED-IDX)
+                  AND WS-GROSS-PAY <= WS-FED-BRACKET-HIGH (WS-FED-IDX)
+                   COMPUTE WS-FEDERAL-TAX ROUNDED =
+                       WS-FED-BASE-TAX (WS-FED-IDX) +
+                       ((WS-GROSS-PAY - WS-FED-BRACKET-LOW (WS-FED-IDX))
+                           * WS-FED-MARGINAL-RATE (WS-FED-IDX))
+                   MOVE 16 TO WS-FED-IDX
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * CALCULATE-STATE-TAX: LOOKS UP WS-TAX-CODE IN THE STATE TAX     *
+      * TABLE AND APPLIES THAT STATE'S FLAT WITHHOLDING RATE.          *
+      * VALIDATE-INPUT HAS ALREADY REJECTED (BAD-TAXCODE) ANY RECORD   *
+      * WHOSE CODE IS NOT ONE OF THE 11 STATE CODES IN THE TABLE, SO   *
+      * PROCESS-RECORD NEVER REACHES THIS PARAGRAPH WITH A CODE THE    *
+      * SEARCH BELOW FAILS TO MATCH, AND NO CATCH-ALL FALLBACK IS      *
+      * NEEDED HERE.                                                   *
+      ******************************************************************
+       CALCULATE-STATE-TAX.
+           SET WS-ST-IDX TO 1.
+           SEARCH WS-ST-ENTRY
+               WHEN WS-ST-CODE (WS-ST-IDX) = WS-TAX-CODE
+                   CONTINUE
+           END-SEARCH.
+           COMPUTE WS-STATE-TAX ROUNDED =
+               WS-GROSS-PAY * WS-ST-RATE (WS-ST-IDX).
+
+      ******************************************************************
+      * UPDATE-EMPLOYEE-MASTER: READS THE EMPLOYEE'S MASTER RECORD BY  *
+      * WS-EMPLOYEE-ID, ADDS THE CURRENT PERIOD'S GROSS/FEDERAL/STATE/ *
+      * NET FIGURES INTO THE YEAR-TO-DATE ACCUMULATORS, AND WRITES A   *
+      * NEW MASTER RECORD (FIRST PERIOD OF THE YEAR FOR THIS EMPLOYEE) *
+      * OR REWRITES THE EXISTING ONE.                                  *
+      ******************************************************************
+       UPDATE-EMPLOYEE-MASTER.
+           MOVE 'Y' TO WS-MASTER-FOUND-FLAG.
+           MOVE WS-EMPLOYEE-ID TO MST-EMPLOYEE-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-MASTER-FOUND-FLAG
+                   MOVE 0 TO MST-YTD-GROSS-PAY
+                   MOVE 0 TO MST-YTD-FEDERAL-TAX
+                   MOVE 0 TO MST-YTD-STATE-TAX
+                   MOVE 0 TO MST-YTD-NET-PAY
+           END-READ.
+
+           ADD WS-GROSS-PAY   TO MST-YTD-GROSS-PAY.
+           ADD WS-FEDERAL-TAX TO MST-YTD-FEDERAL-TAX.
+           ADD WS-STATE-TAX   TO MST-YTD-STATE-TAX.
+           ADD WS-NET-PAY     TO MST-YTD-NET-PAY.
+           MOVE WS-RUN-DATE TO MST-LAST-UPDATE-DATE.
+
+           IF WS-MASTER-FOUND-FLAG = 'Y'
+               REWRITE EMPLOYEE-MASTER-RECORD
+           ELSE
+               WRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
+
       ******************************************************************
       * VALIDATE-INPUT: VALIDATES EMPLOYEE RECORD DATA                *
-      * CHECKS EMPLOYEE ID, HOURS WORKED, AND HOURLY RATE             *
-      * SETS WS-VALID-FLAG TO 'N' IF ANY VALIDATION FAILS             *
+      * CHECKS EMPLOYEE ID AND PAY TYPE, HOURS WORKED, AND HOURLY RATE *
+      * (OR PERIOD SALARY FOR SALARIED RECORDS), PLUS FILING STATUS   *
+      * AND TAX CODE, THE TWO FIELDS THAT DRIVE THE TAX CALCULATIONS. *
+      * SETS WS-VALID-FLAG TO 'N' AND WS-VALIDATION-REASON TO THE     *
+      * SPECIFIC FAILURE WHEN A CHECK FAILS. CHECKS STOP AT THE FIRST *
+      * FAILURE SO THE REASON CODE REFLECTS THE ROOT CAUSE RATHER     *
+      * THAN THE LAST CHECK RUN.                                       *
       ******************************************************************
        VALIDATE-INPUT.
            MOVE 'Y' TO WS-VALID-FLAG.
-           
-           IF WS-EMPLOYEE-ID = SPACES OR WS-EMPLOYEE-ID = SPACES
+           MOVE SPACES TO WS-VALIDATION-REASON.
+
+           IF WS-EMPLOYEE-ID = SPACES
                MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'MISSING-ID' TO WS-VALIDATION-REASON
            END-IF.
-           
-           IF WS-HOURS-WORKED <= 0
+
+           IF WS-VALID-FLAG = 'Y' AND WS-PAY-TYPE NOT = SPACES
+               AND NOT WS-PAY-TYPE-HOURLY AND NOT WS-PAY-TYPE-SALARY
                MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'BAD-PAYTYPE' TO WS-VALIDATION-REASON
+           END-IF.
+
+           IF WS-VALID-FLAG = 'Y' AND WS-PAY-TYPE-SALARY
+               IF WS-PERIOD-SALARY <= 0
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'BAD-SALARY' TO WS-VALIDATION-REASON
+               END-IF
            END-IF.
-           
-           IF WS-HOURLY-RATE <= 0
+
+           IF WS-VALID-FLAG = 'Y' AND NOT WS-PAY-TYPE-SALARY
+               IF WS-HOURS-WORKED <= 0
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'BAD-HOURS' TO WS-VALIDATION-REASON
+               END-IF
+
+               IF WS-VALID-FLAG = 'Y' AND WS-HOURLY-RATE <= 0
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'BAD-RATE' TO WS-VALIDATION-REASON
+               END-IF
+           END-IF.
+
+           IF WS-VALID-FLAG = 'Y' AND WS-FILING-STATUS NOT = SPACES
+               AND NOT WS-FS-SINGLE AND NOT WS-FS-MARRIED
+               AND NOT WS-FS-HEAD-OF-HOUSEHOLD
                MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'BAD-FILING' TO WS-VALIDATION-REASON
+           END-IF.
+
+           IF WS-VALID-FLAG = 'Y'
+               SET WS-ST-IDX TO 1
+               SEARCH WS-ST-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE 'BAD-TAXCODE' TO WS-VALIDATION-REASON
+                   WHEN WS-ST-CODE (WS-ST-IDX) = WS-TAX-CODE
+                       CONTINUE
+               END-SEARCH
            END-IF.
       
       ******************************************************************
       * WRITE-OUTPUT-RECORD: WRITES SUCCESSFUL PAYROLL RECORD         *
-      * FORMATS OUTPUT WITH FIXED-WIDTH MONETARY VALUES               *
+      * FORMATS OUTPUT WITH FIXED-WIDTH MONETARY VALUES. ROLLS THE    *
+      * PERIOD'S FIGURES INTO THE BATCH CONTROL TOTALS THAT GO OUT    *
+      * ON THE TRAILER RECORD. WRITE-ACH-ENTRY IS ONLY PERFORMED WHEN *
+      * THE RECORD CARRIES BANKING DATA - AN EMPLOYEE WITH NO         *
+      * WS-BANK-ROUTING/WS-BANK-ACCOUNT ON FILE (E.G. STILL ON PAPER  *
+      * CHECKS, OR A LEGACY RECORD PREDATING THESE FIELDS) IS STILL   *
+      * PAID AND REPORTED NORMALLY, JUST LEFT OUT OF data/ach.dat SO  *
+      * THE ACH BATCH NEVER CARRIES AN ENTRY DETAIL RECORD WITH A     *
+      * BLANK RECEIVING DFI/ACCOUNT THAT WOULD SINK THE WHOLE BATCH.  *
       ******************************************************************
        WRITE-OUTPUT-RECORD.
            MOVE WS-EMPLOYEE-ID TO WS-OUT-EMPLOYEE-ID.
            MOVE WS-GROSS-PAY TO WS-OUT-GROSS-PAY.
+           MOVE WS-REGULAR-PAY TO WS-OUT-REGULAR-PAY.
+           MOVE WS-OVERTIME-PAY TO WS-OUT-OVERTIME-PAY.
            MOVE WS-FEDERAL-TAX TO WS-OUT-FEDERAL-TAX.
            MOVE WS-STATE-TAX TO WS-OUT-STATE-TAX.
            MOVE WS-NET-PAY TO WS-OUT-NET-PAY.
            MOVE 'OK' TO WS-OUT-STATUS.
            WRITE OUTPUT-RECORD FROM WS-OUTPUT-RECORD-FORMATTED.
+
+           ADD WS-GROSS-PAY   TO WS-TOTAL-GROSS-PAY.
+           ADD WS-FEDERAL-TAX TO WS-TOTAL-FEDERAL-TAX.
+           ADD WS-STATE-TAX   TO WS-TOTAL-STATE-TAX.
+           ADD WS-NET-PAY     TO WS-TOTAL-NET-PAY.
+
+           IF WS-BANK-ROUTING NOT = SPACES AND
+                   WS-BANK-ACCOUNT NOT = SPACES
+               PERFORM WRITE-ACH-ENTRY
+           END-IF.
       
       ******************************************************************
-      * WRITE-ERROR-RECORD: WRITES ERROR RECORD FOR INVALID INPUT     *
-      * SETS ALL MONETARY VALUES TO ZERO AND STATUS TO 'ER'           *
+      * WRITE-ERROR-RECORD: WRITES A REJECTED RECORD, WITH A SPECIFIC  *
+      * VALIDATION REASON CODE, TO THE EXCEPTION FILE. REJECTS NO      *
+      * LONGER FLOW INTO data/output.rpt SO OPERATIONS CAN WORK THE    *
+      * EXCEPTION QUEUE WITHOUT WADING THROUGH GOOD RECORDS.           *
       ******************************************************************
        WRITE-ERROR-RECORD.
-           MOVE WS-EMPLOYEE-ID TO WS-OUT-EMPLOYEE-ID.
-           MOVE 0 TO WS-OUT-GROSS-PAY.
-           MOVE 0 TO WS-OUT-FEDERAL-TAX.
-           MOVE 0 TO WS-OUT-STATE-TAX.
-           MOVE 0 TO WS-OUT-NET-PAY.
-           MOVE 'ER' TO WS-OUT-STATUS.
-           WRITE OUTPUT-RECORD FROM WS-OUTPUT-RECORD-FORMATTED.
+           MOVE WS-EMPLOYEE-ID TO WS-EXC-EMPLOYEE-ID.
+           MOVE WS-VALIDATION-REASON TO WS-EXC-REASON-CODE.
+           MOVE 'ER' TO WS-EXC-STATUS.
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-RECORD-FORMATTED.
       
       ******************************************************************
-      * WRITE-SUMMARY: WRITES SUMMARY LINE WITH PROCESSING COUNTS     *
+      * WRITE-BATCH-HEADER: WRITES THE LEADING HEADER RECORD CARRYING *
+      * THE BATCH ID AND RUN DATE SO A DOWNSTREAM READER CAN IDENTIFY  *
+      * WHICH RUN A GIVEN data/output.rpt BELONGS TO.                  *
       ******************************************************************
-       WRITE-SUMMARY.
-           STRING 'SUMMARY: PROCESSED=' WS-RECORDS-PROCESSED
-                  ' ERRORS=' WS-RECORDS-ERROR
-               DELIMITED BY SIZE
-               INTO WS-SUMMARY-LINE
-           END-STRING.
-           WRITE OUTPUT-RECORD FROM WS-SUMMARY-LINE.
+       WRITE-BATCH-HEADER.
+           MOVE WS-BATCH-ID TO WS-HDR-BATCH-ID.
+           MOVE WS-RUN-DATE TO WS-HDR-RUN-DATE.
+           WRITE OUTPUT-RECORD FROM WS-BATCH-HEADER-RECORD-FORMATTED.
+
+      ******************************************************************
+      * WRITE-BATCH-TRAILER: WRITES THE TRAILING CONTROL RECORD        *
+      * CARRYING THE RECORD AND REJECT COUNTS AND SUMMED GROSS/        *
+      * FEDERAL/STATE/NET FIGURES FOR THE RUN SO ACCOUNTING CAN TIE    *
+      * THE BATCH OUT AGAINST THE GL WITHOUT ADDING UP DETAIL LINES    *
+      * BY HAND.                                                       *
+      ******************************************************************
+       WRITE-BATCH-TRAILER.
+           MOVE WS-BATCH-ID TO WS-TRL-BATCH-ID.
+           MOVE WS-RECORDS-PROCESSED TO WS-TRL-RECORD-COUNT.
+           MOVE WS-RECORDS-ERROR TO WS-TRL-ERROR-COUNT.
+           MOVE WS-TOTAL-GROSS-PAY TO WS-TRL-TOTAL-GROSS-PAY.
+           MOVE WS-TOTAL-FEDERAL-TAX TO WS-TRL-TOTAL-FEDERAL-TAX.
+           MOVE WS-TOTAL-STATE-TAX TO WS-TRL-TOTAL-STATE-TAX.
+           MOVE WS-TOTAL-NET-PAY TO WS-TRL-TOTAL-NET-PAY.
+           WRITE OUTPUT-RECORD FROM WS-BATCH-TRAILER-RECORD-FORMATTED.
+
+      ******************************************************************
+      * WRITE-ACH-HEADERS: WRITES THE NACHA-STYLE FILE HEADER AND      *
+      * BATCH HEADER RECORDS THAT LEAD data/ach.dat, SO THE RECEIVING  *
+      * BANK CAN IDENTIFY THE ORIGINATOR AND THE EFFECTIVE DATE OF     *
+      * THE DIRECT-DEPOSIT BATCH THAT FOLLOWS.                         *
+      ******************************************************************
+       WRITE-ACH-HEADERS.
+           MOVE WS-RUN-DATE (3:6) TO WS-ACH-FH-CREATION-DATE.
+           MOVE WS-ACH-ORIGIN-NAME TO WS-ACH-FH-ORIGIN-NAME.
+           WRITE ACH-RECORD FROM WS-ACH-FILE-HEADER-FORMATTED.
+
+           MOVE WS-ACH-COMPANY-NAME TO WS-ACH-BH-COMPANY-NAME.
+           MOVE WS-ACH-COMPANY-ID TO WS-ACH-BH-COMPANY-ID.
+           MOVE WS-RUN-DATE (3:6) TO WS-ACH-BH-EFFECTIVE-DT.
+           WRITE ACH-RECORD FROM WS-ACH-BATCH-HEADER-FORMATTED.
+
+      ******************************************************************
+      * WRITE-ACH-ENTRY: WRITES ONE NACHA-STYLE ENTRY DETAIL RECORD    *
+      * CARRYING THE EMPLOYEE'S NET PAY, FED FROM THE SAME FIGURES     *
+      * JUST WRITTEN TO WS-OUTPUT-RECORD-FORMATTED, PLUS THE RECEIVING *
+      * BANK'S ROUTING NUMBER, CHECK DIGIT, AND ACCOUNT NUMBER OFF THE *
+      * INPUT RECORD, AND ROLLS IT INTO THE ACH BATCH/FILE CONTROL     *
+      * TOTALS.                                                        *
+      ******************************************************************
+       WRITE-ACH-ENTRY.
+           MOVE WS-BANK-ROUTING TO WS-ACH-ED-RECEIVING-DFI.
+           MOVE WS-BANK-CHECK-DIGIT TO WS-ACH-ED-CHECK-DIGIT.
+           MOVE WS-BANK-ACCOUNT TO WS-ACH-ED-DFI-ACCT-NUM.
+           MOVE WS-OUT-EMPLOYEE-ID TO WS-ACH-ED-INDIVIDUAL-ID.
+           MOVE WS-OUT-NET-PAY TO WS-ACH-ED-AMOUNT.
+           WRITE ACH-RECORD FROM WS-ACH-ENTRY-DETAIL-FORMATTED.
+
+           ADD 1 TO WS-ACH-ENTRY-COUNT.
+           ADD WS-OUT-NET-PAY TO WS-ACH-TOTAL-CREDIT.
+
+      ******************************************************************
+      * WRITE-ACH-TRAILERS: WRITES THE NACHA-STYLE BATCH CONTROL AND   *
+      * FILE CONTROL RECORDS THAT CLOSE OUT data/ach.dat, CARRYING     *
+      * THE ENTRY COUNT AND TOTAL CREDIT AMOUNT FOR THE BANK TO TIE    *
+      * OUT AGAINST.                                                   *
+      ******************************************************************
+       WRITE-ACH-TRAILERS.
+           MOVE WS-ACH-ENTRY-COUNT TO WS-ACH-BC-ENTRY-COUNT.
+           MOVE WS-ACH-TOTAL-CREDIT TO WS-ACH-BC-TOTAL-CREDIT.
+           MOVE WS-ACH-COMPANY-ID TO WS-ACH-BC-COMPANY-ID.
+           WRITE ACH-RECORD FROM WS-ACH-BATCH-CONTROL-FORMATTED.
+
+           MOVE WS-ACH-ENTRY-COUNT TO WS-ACH-FC-ENTRY-COUNT.
+           MOVE WS-ACH-TOTAL-CREDIT TO WS-ACH-FC-TOTAL-CREDIT.
+           WRITE ACH-RECORD FROM WS-ACH-FILE-CONTROL-FORMATTED.
