@@ -0,0 +1,164 @@
+      ******************************************************************
+      * PROGRAM-ID: W2GEN                                              *
+      * AUTHOR: LEDGER-DE-MAIN SYSTEM                                  *
+      * DATE-WRITTEN: 2026-02-16                                       *
+      * DESCRIPTION: YEAR-END WAGE AND TAX STATEMENT GENERATOR.        *
+      *              READS THE YEAR-TO-DATE EMPLOYEE MASTER BUILT UP   *
+      *              BY PAYROLL'S RUNS OVER THE YEAR AND PRODUCES ONE  *
+      *              FORMATTED W-2 STATEMENT PER EMPLOYEE PLUS A       *
+      *              COMPANY-LEVEL CONTROL TOTAL.                      *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      *   2026-02-16  DL  INITIAL VERSION.                             *
+      *   2026-03-02  DL  WIDENED W2-RECORD 70->71 BYTES TO MATCH THE  *
+      *                   TRUE SIZE OF WS-W2-STATEMENT-FORMATTED, WHICH*
+      *                   IT IS WRITTEN FROM (WAS SILENTLY TRUNCATING  *
+      *                   THE LAST BYTE OF EVERY STATEMENT LINE).      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2GEN.
+       AUTHOR. LEDGER-DE-MAIN-SYSTEM.
+       DATE-WRITTEN. 2026-02-16.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "data/empmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-EMPLOYEE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT W2-FILE
+               ASSIGN TO "data/w2.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-W2-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           COPY EMPMAST.
+
+       FD  W2-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+      * W2-RECORD IS SIZED TO WS-W2-STATEMENT-FORMATTED, THE WIDER OF *
+      * THE TWO RECORD LAYOUTS WRITTEN TO THIS FILE; THE SHORTER      *
+      * WS-CONTROL-TOTAL-LINE (66 BYTES) JUST PICKS UP A FEW EXTRA    *
+      * TRAILING SPACES AND SHOULD NOT BE "FIXED" BACK DOWN TO 70.    *
+       01  W2-RECORD                   PIC X(71).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-TOTALS.
+           05  WS-EMPLOYEE-COUNT       PIC 9(5)      VALUE 0.
+           05  WS-TOTAL-GROSS-PAY      PIC 9(11)V99  VALUE 0.
+           05  WS-TOTAL-FEDERAL-TAX    PIC 9(11)V99  VALUE 0.
+           05  WS-TOTAL-STATE-TAX      PIC 9(11)V99  VALUE 0.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG             PIC X VALUE 'N'.
+
+       01  WS-FILE-STATUS.
+           05  WS-MASTER-STATUS        PIC XX.
+           05  WS-W2-STATUS            PIC XX.
+
+       01  WS-W2-STATEMENT-FORMATTED.
+           05  WS-W2-EMPLOYEE-ID       PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-W2-GROSS-PAY         PIC Z(9)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-W2-FEDERAL-TAX       PIC Z(9)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-W2-STATE-TAX         PIC Z(9)9.99.
+           05  FILLER                  PIC X(16) VALUE SPACES.
+
+       01  WS-CONTROL-TOTAL-LINE.
+           05  FILLER                  PIC X(12)
+                   VALUE 'CONTROL TOT '.
+           05  WS-CTL-EMPLOYEE-COUNT   PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-CTL-GROSS-PAY        PIC Z(9)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-CTL-FEDERAL-TAX      PIC Z(9)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-CTL-STATE-TAX        PIC Z(9)9.99.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES.
+           IF WS-MASTER-STATUS NOT = '35'
+               PERFORM READ-NEXT-MASTER
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   PERFORM WRITE-W2-STATEMENT
+                   PERFORM READ-NEXT-MASTER
+               END-PERFORM
+           END-IF.
+           PERFORM WRITE-CONTROL-TOTAL.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+      ******************************************************************
+      * OPEN-FILES: OPENS THE EMPLOYEE MASTER AND THE W-2 OUTPUT FILE. *
+      * A MISSING MASTER FILE (STATUS '35') IS REPORTED AND LEFT FOR   *
+      * MAIN-LOGIC TO SKIP, SINCE NO PAYROLL RUN HAS CREATED ONE YET.  *
+      ******************************************************************
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY 'W2GEN: NO EMPLOYEE MASTER FILE FOUND, NO '
+               DISPLAY 'STATEMENTS PRODUCED.'
+           END-IF.
+           OPEN OUTPUT W2-FILE.
+
+      ******************************************************************
+      * CLOSE-FILES: CLOSES THE EMPLOYEE MASTER AND W-2 OUTPUT FILES.  *
+      * THE MASTER IS ONLY CLOSED IF IT WAS ACTUALLY OPENED.           *
+      ******************************************************************
+       CLOSE-FILES.
+           IF WS-MASTER-STATUS NOT = '35'
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
+           CLOSE W2-FILE.
+
+      ******************************************************************
+      * READ-NEXT-MASTER: READS THE NEXT EMPLOYEE MASTER RECORD IN     *
+      * EMPLOYEE-ID SEQUENCE. SETS EOF FLAG WHEN END OF FILE IS        *
+      * REACHED.                                                       *
+      ******************************************************************
+       READ-NEXT-MASTER.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      ******************************************************************
+      * WRITE-W2-STATEMENT: FORMATS AND WRITES ONE EMPLOYEE'S W-2      *
+      * STATEMENT AND ROLLS ITS FIGURES INTO THE COMPANY CONTROL       *
+      * TOTALS.                                                        *
+      ******************************************************************
+       WRITE-W2-STATEMENT.
+           MOVE MST-EMPLOYEE-ID   TO WS-W2-EMPLOYEE-ID.
+           MOVE MST-YTD-GROSS-PAY TO WS-W2-GROSS-PAY.
+           MOVE MST-YTD-FEDERAL-TAX TO WS-W2-FEDERAL-TAX.
+           MOVE MST-YTD-STATE-TAX TO WS-W2-STATE-TAX.
+           WRITE W2-RECORD FROM WS-W2-STATEMENT-FORMATTED.
+
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           ADD MST-YTD-GROSS-PAY   TO WS-TOTAL-GROSS-PAY.
+           ADD MST-YTD-FEDERAL-TAX TO WS-TOTAL-FEDERAL-TAX.
+           ADD MST-YTD-STATE-TAX   TO WS-TOTAL-STATE-TAX.
+
+      ******************************************************************
+      * WRITE-CONTROL-TOTAL: WRITES THE COMPANY-LEVEL CONTROL TOTAL    *
+      * LINE SO THE STATEMENTS CAN BE TIED OUT WITHOUT HAND-TALLYING   *
+      * TWELVE MONTHS OF PAYROLL OUTPUT.                               *
+      ******************************************************************
+       WRITE-CONTROL-TOTAL.
+           MOVE WS-EMPLOYEE-COUNT   TO WS-CTL-EMPLOYEE-COUNT.
+           MOVE WS-TOTAL-GROSS-PAY  TO WS-CTL-GROSS-PAY.
+           MOVE WS-TOTAL-FEDERAL-TAX TO WS-CTL-FEDERAL-TAX.
+           MOVE WS-TOTAL-STATE-TAX  TO WS-CTL-STATE-TAX.
+           WRITE W2-RECORD FROM WS-CONTROL-TOTAL-LINE.
