@@ -0,0 +1,27 @@
+      ******************************************************************
+      * STTAXTB - STATE TAX CODE TO RATE LOOKUP TABLE                 *
+      * WS-TAX-CODE FROM THE INPUT RECORD IS LOOKED UP AGAINST         *
+      * WS-ST-CODE TO FIND THE FLAT WITHHOLDING RATE FOR THAT STATE.   *
+      * PAYROLL'S VALIDATE-INPUT REJECTS (BAD-TAXCODE) ANY RECORD      *
+      * WHOSE WS-TAX-CODE DOES NOT MATCH ONE OF THE ENTRIES BELOW,     *
+      * VIA THE SEARCH'S OWN AT END CLAUSE - THERE IS NO CATCH-ALL     *
+      * ROW HERE TO FALL THROUGH TO.                                   *
+      ******************************************************************
+       01  WS-STATE-TAX-VALUES.
+           05  FILLER      PIC X(06) VALUE 'CA0930'.
+           05  FILLER      PIC X(06) VALUE 'NY0685'.
+           05  FILLER      PIC X(06) VALUE 'IL0495'.
+           05  FILLER      PIC X(06) VALUE 'PA0307'.
+           05  FILLER      PIC X(06) VALUE 'OH0399'.
+           05  FILLER      PIC X(06) VALUE 'GA0575'.
+           05  FILLER      PIC X(06) VALUE 'NC0525'.
+           05  FILLER      PIC X(06) VALUE 'NJ0637'.
+           05  FILLER      PIC X(06) VALUE 'TX0000'.
+           05  FILLER      PIC X(06) VALUE 'FL0000'.
+           05  FILLER      PIC X(06) VALUE 'WA0000'.
+
+       01  WS-STATE-TAX-TABLE REDEFINES WS-STATE-TAX-VALUES.
+           05  WS-ST-ENTRY OCCURS 11 TIMES
+                   INDEXED BY WS-ST-IDX.
+               10  WS-ST-CODE              PIC X(02).
+               10  WS-ST-RATE              PIC V9999.
