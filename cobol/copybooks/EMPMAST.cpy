@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EMPMAST - EMPLOYEE MASTER RECORD LAYOUT                       *
+      * KEYED BY MST-EMPLOYEE-ID. CARRIES YEAR-TO-DATE PAYROLL         *
+      * TOTALS ACCUMULATED ACROSS EVERY PAYROLL RUN IN THE YEAR.       *
+      * SHARED BY PAYROLL (WHICH MAINTAINS IT) AND W2GEN (WHICH        *
+      * READS IT TO PRODUCE YEAR-END STATEMENTS).                      *
+      ******************************************************************
+           05  MST-EMPLOYEE-ID         PIC X(10).
+           05  MST-YTD-GROSS-PAY       PIC 9(10)V99.
+           05  MST-YTD-FEDERAL-TAX     PIC 9(10)V99.
+           05  MST-YTD-STATE-TAX       PIC 9(10)V99.
+           05  MST-YTD-NET-PAY         PIC 9(10)V99.
+           05  MST-LAST-UPDATE-DATE    PIC 9(8).
