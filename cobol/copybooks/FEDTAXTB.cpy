@@ -0,0 +1,53 @@
+      ******************************************************************
+      * FEDTAXTB - FEDERAL WITHHOLDING BRACKET TABLE                   *
+      * ONE SET OF GRADUATED BRACKETS PER FILING STATUS.               *
+      * TAX = WS-FED-BASE-TAX +                                        *
+      *       ((GROSS - WS-FED-BRACKET-LOW) * WS-FED-MARGINAL-RATE)    *
+      * FILING STATUS CODES:                                           *
+      *   1 = SINGLE                                                   *
+      *   2 = MARRIED FILING JOINTLY                                   *
+      *   3 = HEAD OF HOUSEHOLD                                        *
+      ******************************************************************
+       01  WS-FEDERAL-TAX-VALUES.
+      *    STATUS 1 - SINGLE
+           05  FILLER      PIC X(34)
+                   VALUE '1000000000000000300000000000000000'.
+           05  FILLER      PIC X(34)
+                   VALUE '1000003000000000900001000000000000'.
+           05  FILLER      PIC X(34)
+                   VALUE '1000009000000002000001200000006000'.
+           05  FILLER      PIC X(34)
+                   VALUE '1000020000000004000002200000019200'.
+           05  FILLER      PIC X(34)
+                   VALUE '1000040000099999999992400000063200'.
+      *    STATUS 2 - MARRIED FILING JOINTLY
+           05  FILLER      PIC X(34)
+                   VALUE '2000000000000000600000000000000000'.
+           05  FILLER      PIC X(34)
+                   VALUE '2000006000000001800001000000000000'.
+           05  FILLER      PIC X(34)
+                   VALUE '2000018000000004000001200000012000'.
+           05  FILLER      PIC X(34)
+                   VALUE '2000040000000008000002200000038400'.
+           05  FILLER      PIC X(34)
+                   VALUE '2000080000099999999992400000126400'.
+      *    STATUS 3 - HEAD OF HOUSEHOLD
+           05  FILLER      PIC X(34)
+                   VALUE '3000000000000000450000000000000000'.
+           05  FILLER      PIC X(34)
+                   VALUE '3000004500000001350001000000000000'.
+           05  FILLER      PIC X(34)
+                   VALUE '3000013500000003000001200000009000'.
+           05  FILLER      PIC X(34)
+                   VALUE '3000030000000006000002200000028800'.
+           05  FILLER      PIC X(34)
+                   VALUE '3000060000099999999992400000094800'.
+
+       01  WS-FEDERAL-TAX-TABLE REDEFINES WS-FEDERAL-TAX-VALUES.
+           05  WS-FED-BRACKET-ENTRY OCCURS 15 TIMES
+                   INDEXED BY WS-FED-IDX.
+               10  WS-FED-STATUS           PIC X(01).
+               10  WS-FED-BRACKET-LOW      PIC 9(08)V99.
+               10  WS-FED-BRACKET-HIGH     PIC 9(08)V99.
+               10  WS-FED-MARGINAL-RATE    PIC V999.
+               10  WS-FED-BASE-TAX         PIC 9(08)V99.
